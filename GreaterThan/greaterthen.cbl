@@ -1,30 +1,591 @@
-000000 IDENTIFICATION DIVISION.
-000001 PROGRAM-ID. GREATER.
-000002 ENVIRONMENT DIVISION.
-000003 DATA DIVISION.
-000004 
-000005 WORKING-STORAGE SECTION.
-000006 01  NUM           PIC 9(10).
-000007 01  CONTROLL-NUM  PIC 9(10).
-000008 
-000009 PROCEDURE DIVISION.
-000010     DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING.
-000011     ACCEPT NUM.
-000012 
-000013     DISPLAY "ENTER CONTROLL NUMBER: " WITH NO ADVANCING.
-000014     ACCEPT CONTROLL-NUM.
-000015 
-000016     DISPLAY NUM
-000017         " IS " WITH NO ADVANCING.
-000018                 
-000019     IF NUM > CONTROLL-NUM THEN
-000020         DISPLAY "GREATER THEN" WITH NO ADVANCING
-000021       
-000022     ELSE
-000023         DISPLAY "LESS THEN" WITH NO ADVANCING
-000024     END-IF
-000025 
-000026     DISPLAY " " CONTROLL-NUM.
-000027 
-000028     STOP RUN.
-000029
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000101 PROGRAM-ID. GREATER.
+000102 ENVIRONMENT DIVISION.
+000103 INPUT-OUTPUT SECTION.
+000104 FILE-CONTROL.
+000105     SELECT BATCH-IN-FILE ASSIGN TO "BATCHIN"
+000106         ORGANIZATION IS LINE SEQUENTIAL
+000107         FILE STATUS IS WS-BATCH-IN-STATUS.
+000108
+000109     SELECT OPTIONAL BATCH-RPT-FILE ASSIGN TO "BATCHRPT"
+000110         ORGANIZATION IS LINE SEQUENTIAL
+000111         FILE STATUS IS WS-BATCH-RPT-STATUS.
+000112
+000113     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+000114         ORGANIZATION IS LINE SEQUENTIAL
+000115         FILE STATUS IS WS-AUDIT-STATUS.
+000116
+000117     SELECT OPTIONAL CONTROLL-MASTER-FILE ASSIGN TO "CTLMSTR"
+000118         ORGANIZATION IS LINE SEQUENTIAL
+000119         FILE STATUS IS WS-CTLMSTR-STATUS.
+000120
+000121     SELECT OPTIONAL REJECT-FILE ASSIGN TO "BATCHREJ"
+000122         ORGANIZATION IS LINE SEQUENTIAL
+000123         FILE STATUS IS WS-REJECT-STATUS.
+000124
+000125     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPT"
+000126         ORGANIZATION IS LINE SEQUENTIAL
+000127         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000128
+000129     SELECT OPTIONAL CSV-EXTRACT-FILE ASSIGN TO "BATCHCSV"
+000130         ORGANIZATION IS LINE SEQUENTIAL
+000131         FILE STATUS IS WS-CSV-STATUS.
+000132 
+000133 DATA DIVISION.
+000134 FILE SECTION.
+000135 FD  BATCH-IN-FILE.
+000136 01  BATCH-IN-RECORD.
+000137     05  BI-ACCOUNT-CODE         PIC X(8).
+000138     05  BI-NUM                  PIC 9(10).
+000139     05  BI-CONTROLL-NUM         PIC 9(10).
+000140
+000141 FD  BATCH-RPT-FILE.
+000142 01  BATCH-RPT-RECORD            PIC X(150).
+000143
+000144 FD  AUDIT-FILE.
+000145 01  AUDIT-RECORD.
+000146     05  AL-TIMESTAMP            PIC X(26).
+000147     05  AL-ACCOUNT-CODE         PIC X(8).
+000148     05  AL-NUM                  PIC 9(10).
+000149     05  AL-CONTROLL-NUM         PIC 9(10).
+000150     05  AL-VARIANCE             PIC -(10)9.
+000151     05  AL-RESULT-TEXT          PIC X(17).
+000152
+000153 FD  CONTROLL-MASTER-FILE.
+000154     COPY CTLMSTR.
+000155
+000156 FD  REJECT-FILE.
+000157 01  REJECT-RECORD               PIC X(100).
+000158
+000159 FD  CHECKPOINT-FILE.
+000160 01  CHECKPOINT-RECORD.
+000161     05  CK-ACCOUNT-CODE         PIC X(8).
+000162     05  CK-NUM                  PIC 9(10).
+000163     05  CK-GREATER-COUNT        PIC 9(6).
+000164     05  CK-LESS-COUNT           PIC 9(6).
+000165     05  CK-EQUAL-COUNT          PIC 9(6).
+000166     05  CK-TOLERANCE-COUNT      PIC 9(6).
+000167     05  CK-TOTAL-COUNT          PIC 9(6).
+000168     05  CK-REJECT-COUNT         PIC 9(6).
+000169     05  CK-NUM-GRAND-TOTAL      PIC 9(15).
+000170
+000171 FD  CSV-EXTRACT-FILE.
+000172 01  CSV-EXTRACT-RECORD          PIC X(60).
+000173 
+000174 WORKING-STORAGE SECTION.
+000175 01  NUM                         PIC 9(10).
+000176 01  CONTROLL-NUM                PIC 9(10).
+000177
+000178 01  WS-PARM                     PIC X(40).
+000179 01  WS-PARM-MODE                PIC X(10).
+000180 01  WS-PARM-OPTION              PIC X(10).
+000181 01  WS-RESULT-TEXT              PIC X(17).
+000182
+000183 01  WS-BATCH-IN-STATUS          PIC X(2).
+000184 01  WS-BATCH-RPT-STATUS         PIC X(2).
+000185 01  WS-AUDIT-STATUS             PIC X(2).
+000186 01  WS-CTLMSTR-STATUS           PIC X(2).
+000187 01  WS-REJECT-STATUS            PIC X(2).
+000188 01  WS-CHECKPOINT-STATUS        PIC X(2).
+000189 01  WS-CSV-STATUS               PIC X(2).
+000190 01  WS-RESTART-SWITCH           PIC X(1)    VALUE "N".
+000191 01  WS-SKIP-SWITCH              PIC X(1)    VALUE "N".
+000192 01  WS-CHECKPOINT-INTERVAL      PIC 9(4)    VALUE 100.
+000193 01  WS-RECORD-COUNT             PIC 9(8)    VALUE ZERO.
+000194 01  WS-RESTART-KEY.
+000195     05  WS-RESTART-ACCOUNT      PIC X(8)    VALUE SPACES.
+000196     05  WS-RESTART-NUM          PIC 9(10)   VALUE ZERO.
+000197 01  WS-EOF-SWITCH               PIC X(1)    VALUE "N".
+000198 01  WS-MASTER-EOF               PIC X(1)    VALUE "N".
+000199 01  WS-FOUND-SWITCH             PIC X(1)    VALUE "N".
+000200 01  WS-VALID-SWITCH             PIC X(1)    VALUE "Y".
+000201 01  WS-CURRENT-ACCOUNT-CODE     PIC X(8)    VALUE SPACES.
+000202 01  WS-REJECT-COUNT             PIC 9(6)    VALUE ZERO.
+000203 01  WS-REASON-CODE              PIC X(4).
+000204 01  WS-REASON-TEXT              PIC X(30).
+000205
+000206 01  WS-MASTER-COUNT             PIC 9(4)    VALUE ZERO.
+000207 01  WS-MASTER-MAX               PIC 9(4)    VALUE 5000.
+000208 01  WS-MASTER-TABLE.
+000209     05  WS-MASTER-ENTRY OCCURS 5000 TIMES
+000210                 INDEXED BY WS-MASTER-IDX.
+000211         10  WS-MASTER-ACCOUNT   PIC X(8).
+000212         10  WS-MASTER-CONTROL   PIC 9(10).
+000213
+000214 01  WS-GREATER-COUNT            PIC 9(6)    VALUE ZERO.
+000215 01  WS-LESS-COUNT               PIC 9(6)    VALUE ZERO.
+000216 01  WS-EQUAL-COUNT              PIC 9(6)    VALUE ZERO.
+000217 01  WS-TOLERANCE-COUNT          PIC 9(6)    VALUE ZERO.
+000218 01  WS-TOTAL-COUNT              PIC 9(6)    VALUE ZERO.
+000219 01  WS-NUM-GRAND-TOTAL          PIC 9(15)   VALUE ZERO.
+000220
+000221 01  WS-TOLERANCE                PIC 9(10)   VALUE ZERO.
+000222 01  WS-TOLERANCE-PCT-PARM       PIC 9(3)V99 VALUE ZERO.
+000223 01  WS-EFFECTIVE-TOLERANCE      PIC 9(10)   VALUE ZERO.
+000224 01  WS-VARIANCE                 PIC S9(10)  VALUE ZERO.
+000225 01  WS-ABS-VARIANCE             PIC 9(10)   VALUE ZERO.
+000226 01  WS-VARIANCE-DISPLAY         PIC -(10)9.
+000227 01  WS-VARIANCE-PCT             PIC ZZ9.99.
+000228
+000229 01  WS-CURRENT-DATE-TIME.
+000230     05  WS-CDT-DATE             PIC 9(8).
+000231     05  WS-CDT-TIME.
+000232         10  WS-CDT-HHMMSS       PIC 9(6).
+000233         10  WS-CDT-HUNDREDTHS   PIC 9(2).
+000234
+000235 01  WS-AUDIT-TIMESTAMP.
+000236     05  WS-AUDIT-DATE           PIC 9(8).
+000237     05  FILLER                  PIC X(1)    VALUE "-".
+000238     05  WS-AUDIT-TIME           PIC 9(6).
+000239     05  FILLER                  PIC X(11)   VALUE SPACES.
+000240
+000241 PROCEDURE DIVISION.
+000242 0000-MAIN-LOGIC.
+000243     ACCEPT WS-PARM FROM COMMAND-LINE.
+000244     ACCEPT WS-TOLERANCE FROM ENVIRONMENT "GREATER-TOLERANCE".
+000245     IF WS-TOLERANCE NOT NUMERIC
+000246         DISPLAY "WARNING: GREATER-TOLERANCE IS NOT NUMERIC, "
+000247             "IGNORING"
+000248         MOVE ZERO TO WS-TOLERANCE
+000249     END-IF.
+000250     ACCEPT WS-TOLERANCE-PCT-PARM
+000251         FROM ENVIRONMENT "GREATER-TOLERANCE-PCT".
+000252     IF WS-TOLERANCE-PCT-PARM NOT NUMERIC
+000253         DISPLAY "WARNING: GREATER-TOLERANCE-PCT IS NOT NUMERIC, "
+000254             "IGNORING"
+000255         MOVE ZERO TO WS-TOLERANCE-PCT-PARM
+000256     END-IF.
+000257
+000258     MOVE SPACES TO WS-PARM-MODE.
+000259     MOVE SPACES TO WS-PARM-OPTION.
+000260     UNSTRING WS-PARM DELIMITED BY ALL SPACE
+000261         INTO WS-PARM-MODE WS-PARM-OPTION.
+000262     IF WS-PARM-OPTION = "RESTART"
+000263         MOVE "Y" TO WS-RESTART-SWITCH
+000264     END-IF.
+000265
+000266     OPEN EXTEND AUDIT-FILE.
+000267     IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+000268         DISPLAY "ERROR OPENING AUDITLOG, FILE STATUS: "
+000269             WS-AUDIT-STATUS
+000270         STOP RUN
+000271     END-IF.
+000272
+000273     IF WS-PARM-MODE = "BATCH" OR WS-PARM-MODE = "-B"
+000274         PERFORM 2000-BATCH-RUN
+000275     ELSE
+000276         PERFORM 1000-INTERACTIVE-RUN
+000277     END-IF.
+000278
+000279     CLOSE AUDIT-FILE.
+000280     STOP RUN.
+000281
+000282 1000-INTERACTIVE-RUN.
+000283     DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING.
+000284     ACCEPT NUM.
+000285
+000286     DISPLAY "ENTER CONTROLL NUMBER: " WITH NO ADVANCING.
+000287     ACCEPT CONTROLL-NUM.
+000288
+000289     MOVE SPACES TO WS-CURRENT-ACCOUNT-CODE.
+000290     PERFORM 3000-COMPARE-NUMBERS.
+000291     PERFORM 4000-WRITE-AUDIT-RECORD.
+000292
+000293     DISPLAY NUM
+000294         " IS " WITH NO ADVANCING.
+000295
+000296     DISPLAY WS-RESULT-TEXT WITH NO ADVANCING.
+000297
+000298     DISPLAY " " CONTROLL-NUM.
+000299
+000300     IF WS-RESULT-TEXT = "WITHIN TOLERANCE"
+000301         DISPLAY "  VARIANCE: " WS-VARIANCE-DISPLAY
+000302             " (" WS-VARIANCE-PCT "%)"
+000303     END-IF.
+000304
+000305 2000-BATCH-RUN.
+000306     OPEN INPUT BATCH-IN-FILE.
+000307     IF WS-BATCH-IN-STATUS NOT = "00"
+000308         DISPLAY "ERROR OPENING BATCHIN, FILE STATUS: "
+000309             WS-BATCH-IN-STATUS
+000310         CLOSE AUDIT-FILE
+000311         STOP RUN
+000312     END-IF.
+000313
+000314     IF WS-RESTART-SWITCH = "Y"
+000315         OPEN EXTEND BATCH-RPT-FILE
+000316     ELSE
+000317         OPEN OUTPUT BATCH-RPT-FILE
+000318     END-IF.
+000319     IF WS-BATCH-RPT-STATUS NOT = "00"
+000320             AND WS-BATCH-RPT-STATUS NOT = "05"
+000321         DISPLAY "ERROR OPENING BATCHRPT, FILE STATUS: "
+000322             WS-BATCH-RPT-STATUS
+000323         CLOSE BATCH-IN-FILE
+000324         CLOSE AUDIT-FILE
+000325         STOP RUN
+000326     END-IF.
+000327
+000328     IF WS-RESTART-SWITCH = "Y"
+000329         OPEN EXTEND REJECT-FILE
+000330     ELSE
+000331         OPEN OUTPUT REJECT-FILE
+000332     END-IF.
+000333     IF WS-REJECT-STATUS NOT = "00"
+000334             AND WS-REJECT-STATUS NOT = "05"
+000335         DISPLAY "ERROR OPENING BATCHREJ, FILE STATUS: "
+000336             WS-REJECT-STATUS
+000337         CLOSE BATCH-IN-FILE
+000338         CLOSE BATCH-RPT-FILE
+000339         CLOSE AUDIT-FILE
+000340         STOP RUN
+000341     END-IF.
+000342
+000343     IF WS-RESTART-SWITCH = "Y"
+000344         OPEN EXTEND CSV-EXTRACT-FILE
+000345     ELSE
+000346         OPEN OUTPUT CSV-EXTRACT-FILE
+000347     END-IF.
+000348     IF WS-CSV-STATUS NOT = "00" AND WS-CSV-STATUS NOT = "05"
+000349         DISPLAY "ERROR OPENING BATCHCSV, FILE STATUS: "
+000350             WS-CSV-STATUS
+000351         CLOSE BATCH-IN-FILE
+000352         CLOSE BATCH-RPT-FILE
+000353         CLOSE REJECT-FILE
+000354         CLOSE AUDIT-FILE
+000355         STOP RUN
+000356     END-IF.
+000357 
+000358     IF WS-RESTART-SWITCH NOT = "Y" OR WS-CSV-STATUS = "05"
+000359         MOVE "NUM,CONTROLL_NUM,RESULT" TO CSV-EXTRACT-RECORD
+000360         WRITE CSV-EXTRACT-RECORD
+000361     END-IF.
+000362
+000363     PERFORM 1500-LOAD-CONTROLL-MASTER.
+000364
+000365     IF WS-RESTART-SWITCH = "Y"
+000366         PERFORM 1100-READ-RESTART-CHECKPOINT
+000367     END-IF.
+000368
+000369     PERFORM UNTIL WS-EOF-SWITCH = "Y"
+000370         READ BATCH-IN-FILE
+000371             AT END
+000372                 MOVE "Y" TO WS-EOF-SWITCH
+000373             NOT AT END
+000374             IF WS-SKIP-SWITCH = "Y"
+000375                 PERFORM 1150-CHECK-RESTART-KEY
+000376             ELSE
+000377                 PERFORM 1200-VALIDATE-INPUT-RECORD
+000378                 IF WS-VALID-SWITCH = "Y"
+000379                     MOVE BI-ACCOUNT-CODE
+000380                         TO WS-CURRENT-ACCOUNT-CODE
+000381                     MOVE BI-NUM TO NUM
+000382                     PERFORM 1600-LOOKUP-MASTER-CONTROL
+000383                     IF WS-FOUND-SWITCH NOT = "Y"
+000384                         PERFORM 1225-VALIDATE-CONTROLL-NUM
+000385                     END-IF
+000386                 END-IF
+000387                 IF WS-VALID-SWITCH = "Y"
+000388                     PERFORM 3000-COMPARE-NUMBERS
+000389                     PERFORM 4000-WRITE-AUDIT-RECORD
+000390                     PERFORM 2100-WRITE-REPORT-LINE
+000391                     PERFORM 2150-WRITE-CSV-LINE
+000392                     ADD 1 TO WS-RECORD-COUNT
+000393                     IF FUNCTION MOD(WS-RECORD-COUNT,
+000394                             WS-CHECKPOINT-INTERVAL) = ZERO
+000395                         PERFORM 1700-WRITE-CHECKPOINT
+000396                     END-IF
+000397                 END-IF
+000398             END-IF
+000399         END-READ
+000400     END-PERFORM.
+000401
+000402     PERFORM 2200-WRITE-SUMMARY-LINE.
+000403
+000404     CLOSE BATCH-IN-FILE.
+000405     CLOSE BATCH-RPT-FILE.
+000406     CLOSE REJECT-FILE.
+000407     CLOSE CSV-EXTRACT-FILE.
+000408
+000409 1100-READ-RESTART-CHECKPOINT.
+000410     OPEN INPUT CHECKPOINT-FILE.
+000411     IF WS-CHECKPOINT-STATUS = "00"
+000412         READ CHECKPOINT-FILE
+000413             AT END
+000414                 MOVE "N" TO WS-SKIP-SWITCH
+000415             NOT AT END
+000416                 MOVE CK-ACCOUNT-CODE TO WS-RESTART-ACCOUNT
+000417                 MOVE CK-NUM TO WS-RESTART-NUM
+000418                 MOVE CK-GREATER-COUNT TO WS-GREATER-COUNT
+000419                 MOVE CK-LESS-COUNT TO WS-LESS-COUNT
+000420                 MOVE CK-EQUAL-COUNT TO WS-EQUAL-COUNT
+000421                 MOVE CK-TOLERANCE-COUNT TO WS-TOLERANCE-COUNT
+000422                 MOVE CK-TOTAL-COUNT TO WS-TOTAL-COUNT
+000423                 MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+000424                 MOVE CK-NUM-GRAND-TOTAL TO WS-NUM-GRAND-TOTAL
+000425                 MOVE "Y" TO WS-SKIP-SWITCH
+000426         END-READ
+000427     ELSE
+000428         MOVE "N" TO WS-SKIP-SWITCH
+000429     END-IF.
+000430     CLOSE CHECKPOINT-FILE.
+000431
+000432 1150-CHECK-RESTART-KEY.
+000433     IF BI-ACCOUNT-CODE = WS-RESTART-ACCOUNT
+000434             AND BI-NUM = WS-RESTART-NUM
+000435         MOVE "N" TO WS-SKIP-SWITCH
+000436     END-IF.
+000437 
+000438 1200-VALIDATE-INPUT-RECORD.
+000439     MOVE "Y" TO WS-VALID-SWITCH.
+000440     MOVE SPACES TO WS-REASON-CODE.
+000441     MOVE SPACES TO WS-REASON-TEXT.
+000442
+000443     IF BI-NUM NOT NUMERIC
+000444         MOVE "R01" TO WS-REASON-CODE
+000445         MOVE "NUM IS BLANK OR NOT NUMERIC" TO WS-REASON-TEXT
+000446         MOVE "N" TO WS-VALID-SWITCH
+000447     END-IF.
+000448
+000449     IF WS-VALID-SWITCH NOT = "Y"
+000450         PERFORM 1250-WRITE-REJECT-RECORD
+000451     END-IF.
+000452
+000453 1225-VALIDATE-CONTROLL-NUM.
+000454     IF BI-CONTROLL-NUM NOT NUMERIC
+000455         MOVE "R02" TO WS-REASON-CODE
+000456         MOVE "CONTROLL-NUM IS BLANK OR NOT NUMERIC"
+000457             TO WS-REASON-TEXT
+000458         MOVE "N" TO WS-VALID-SWITCH
+000459         PERFORM 1250-WRITE-REJECT-RECORD
+000460     END-IF.
+000461
+000462 1250-WRITE-REJECT-RECORD.
+000463     MOVE SPACES TO REJECT-RECORD.
+000464     STRING BI-ACCOUNT-CODE       DELIMITED BY SIZE
+000465             " "                  DELIMITED BY SIZE
+000466             BI-NUM               DELIMITED BY SIZE
+000467             " "                  DELIMITED BY SIZE
+000468             BI-CONTROLL-NUM      DELIMITED BY SIZE
+000469             " "                  DELIMITED BY SIZE
+000470             WS-REASON-CODE       DELIMITED BY SIZE
+000471             " "                  DELIMITED BY SIZE
+000472             WS-REASON-TEXT       DELIMITED BY SIZE
+000473         INTO REJECT-RECORD
+000474         ON OVERFLOW
+000475             DISPLAY "WARNING: REJECT LINE TRUNCATED"
+000476     END-STRING.
+000477 
+000478     WRITE REJECT-RECORD.
+000479     IF WS-REJECT-STATUS NOT = "00"
+000480         DISPLAY "ERROR WRITING BATCHREJ, FILE STATUS: "
+000481             WS-REJECT-STATUS
+000482     END-IF.
+000483 
+000484     ADD 1 TO WS-REJECT-COUNT.
+000485 
+000486 1500-LOAD-CONTROLL-MASTER.
+000487     MOVE "N" TO WS-MASTER-EOF.
+000488     MOVE ZERO TO WS-MASTER-COUNT.
+000489     OPEN INPUT CONTROLL-MASTER-FILE.
+000490     IF WS-CTLMSTR-STATUS = "00"
+000491         PERFORM UNTIL WS-MASTER-EOF = "Y"
+000492             READ CONTROLL-MASTER-FILE
+000493                 AT END
+000494                     MOVE "Y" TO WS-MASTER-EOF
+000495                 NOT AT END
+000496                     IF WS-MASTER-COUNT >= WS-MASTER-MAX
+000497                         DISPLAY "ERROR: CTLMSTR EXCEEDS "
+000498                             WS-MASTER-MAX " ACCOUNT CAPACITY"
+000499                         CLOSE CONTROLL-MASTER-FILE
+000500                         CLOSE BATCH-IN-FILE
+000501                         CLOSE BATCH-RPT-FILE
+000502                         CLOSE REJECT-FILE
+000503                         CLOSE CSV-EXTRACT-FILE
+000504                         CLOSE AUDIT-FILE
+000505                         STOP RUN
+000506                     END-IF
+000507                     ADD 1 TO WS-MASTER-COUNT
+000508                     MOVE CM-ACCOUNT-CODE
+000509                         TO WS-MASTER-ACCOUNT(WS-MASTER-COUNT)
+000510                     MOVE CM-CONTROLL-NUM
+000511                         TO WS-MASTER-CONTROL(WS-MASTER-COUNT)
+000512             END-READ
+000513         END-PERFORM
+000514     END-IF.
+000515     CLOSE CONTROLL-MASTER-FILE.
+000516 
+000517 1600-LOOKUP-MASTER-CONTROL.
+000518     MOVE "N" TO WS-FOUND-SWITCH.
+000519     IF WS-MASTER-COUNT > ZERO
+000520         PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+000521                 UNTIL WS-MASTER-IDX > WS-MASTER-COUNT
+000522                 OR WS-FOUND-SWITCH = "Y"
+000523             IF WS-MASTER-ACCOUNT(WS-MASTER-IDX)
+000524                     = WS-CURRENT-ACCOUNT-CODE
+000525                 MOVE WS-MASTER-CONTROL(WS-MASTER-IDX)
+000526                     TO CONTROLL-NUM
+000527                 MOVE "Y" TO WS-FOUND-SWITCH
+000528             END-IF
+000529         END-PERFORM
+000530     END-IF.
+000531     IF WS-FOUND-SWITCH NOT = "Y"
+000532         MOVE BI-CONTROLL-NUM TO CONTROLL-NUM
+000533     END-IF.
+000534 
+000535 1700-WRITE-CHECKPOINT.
+000536     OPEN OUTPUT CHECKPOINT-FILE.
+000537     IF WS-CHECKPOINT-STATUS = "00"
+000538             OR WS-CHECKPOINT-STATUS = "05"
+000539         MOVE WS-CURRENT-ACCOUNT-CODE TO CK-ACCOUNT-CODE
+000540         MOVE NUM TO CK-NUM
+000541         MOVE WS-GREATER-COUNT TO CK-GREATER-COUNT
+000542         MOVE WS-LESS-COUNT TO CK-LESS-COUNT
+000543         MOVE WS-EQUAL-COUNT TO CK-EQUAL-COUNT
+000544         MOVE WS-TOLERANCE-COUNT TO CK-TOLERANCE-COUNT
+000545         MOVE WS-TOTAL-COUNT TO CK-TOTAL-COUNT
+000546         MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+000547         MOVE WS-NUM-GRAND-TOTAL TO CK-NUM-GRAND-TOTAL
+000548         WRITE CHECKPOINT-RECORD
+000549         CLOSE CHECKPOINT-FILE
+000550     END-IF.
+000551 
+000552 2100-WRITE-REPORT-LINE.
+000553     MOVE SPACES TO BATCH-RPT-RECORD.
+000554     STRING NUM                  DELIMITED BY SIZE
+000555             "  ACCT: "           DELIMITED BY SIZE
+000556             WS-CURRENT-ACCOUNT-CODE DELIMITED BY SIZE
+000557             " IS "               DELIMITED BY SIZE
+000558             WS-RESULT-TEXT       DELIMITED BY SIZE
+000559             " "                  DELIMITED BY SIZE
+000560             CONTROLL-NUM         DELIMITED BY SIZE
+000561             "  VARIANCE: "       DELIMITED BY SIZE
+000562             WS-VARIANCE-DISPLAY  DELIMITED BY SIZE
+000563             " ("                 DELIMITED BY SIZE
+000564             WS-VARIANCE-PCT      DELIMITED BY SIZE
+000565             "%)"                 DELIMITED BY SIZE
+000566         INTO BATCH-RPT-RECORD
+000567         ON OVERFLOW
+000568             DISPLAY "WARNING: BATCH REPORT LINE TRUNCATED"
+000569     END-STRING.
+000570
+000571     WRITE BATCH-RPT-RECORD.
+000572     IF WS-BATCH-RPT-STATUS NOT = "00"
+000573         DISPLAY "ERROR WRITING BATCHRPT, FILE STATUS: "
+000574             WS-BATCH-RPT-STATUS
+000575     END-IF.
+000576
+000577 2150-WRITE-CSV-LINE.
+000578     MOVE SPACES TO CSV-EXTRACT-RECORD.
+000579     STRING NUM                  DELIMITED BY SIZE
+000580             ","                  DELIMITED BY SIZE
+000581             CONTROLL-NUM         DELIMITED BY SIZE
+000582             ","                  DELIMITED BY SIZE
+000583             WS-RESULT-TEXT       DELIMITED BY SIZE
+000584         INTO CSV-EXTRACT-RECORD
+000585         ON OVERFLOW
+000586             DISPLAY "WARNING: CSV EXTRACT LINE TRUNCATED"
+000587     END-STRING.
+000588 
+000589     WRITE CSV-EXTRACT-RECORD.
+000590     IF WS-CSV-STATUS NOT = "00"
+000591         DISPLAY "ERROR WRITING BATCHCSV, FILE STATUS: "
+000592             WS-CSV-STATUS
+000593     END-IF.
+000594 
+000595 2200-WRITE-SUMMARY-LINE.
+000596     MOVE SPACES TO BATCH-RPT-RECORD.
+000597     STRING "TOTAL: "             DELIMITED BY SIZE
+000598             WS-TOTAL-COUNT       DELIMITED BY SIZE
+000599             "  GREATER THEN: "   DELIMITED BY SIZE
+000600             WS-GREATER-COUNT     DELIMITED BY SIZE
+000601             "  LESS THEN: "      DELIMITED BY SIZE
+000602             WS-LESS-COUNT        DELIMITED BY SIZE
+000603             "  EQUAL TO: "       DELIMITED BY SIZE
+000604             WS-EQUAL-COUNT       DELIMITED BY SIZE
+000605             "  WITHIN TOLERANCE: " DELIMITED BY SIZE
+000606             WS-TOLERANCE-COUNT   DELIMITED BY SIZE
+000607             "  NUM GRAND TOTAL: " DELIMITED BY SIZE
+000608             WS-NUM-GRAND-TOTAL   DELIMITED BY SIZE
+000609             "  REJECTED: "       DELIMITED BY SIZE
+000610             WS-REJECT-COUNT      DELIMITED BY SIZE
+000611         INTO BATCH-RPT-RECORD
+000612         ON OVERFLOW
+000613             DISPLAY "WARNING: BATCH SUMMARY LINE TRUNCATED"
+000614     END-STRING.
+000615
+000616     WRITE BATCH-RPT-RECORD.
+000617     IF WS-BATCH-RPT-STATUS NOT = "00"
+000618         DISPLAY "ERROR WRITING BATCHRPT, FILE STATUS: "
+000619             WS-BATCH-RPT-STATUS
+000620     END-IF.
+000621
+000622 3000-COMPARE-NUMBERS.
+000623     COMPUTE WS-VARIANCE = NUM - CONTROLL-NUM.
+000624     MOVE WS-VARIANCE TO WS-VARIANCE-DISPLAY.
+000625     COMPUTE WS-ABS-VARIANCE = FUNCTION ABS(WS-VARIANCE).
+000626
+000627     IF CONTROLL-NUM = ZERO
+000628         MOVE ZERO TO WS-VARIANCE-PCT
+000629     ELSE
+000630         COMPUTE WS-VARIANCE-PCT ROUNDED =
+000631             (WS-ABS-VARIANCE / CONTROLL-NUM) * 100
+000632             ON SIZE ERROR
+000633                 DISPLAY "WARNING: VARIANCE PCT OVERFLOWED, "
+000634                     "CAPPING DISPLAYED PERCENTAGE"
+000635                 MOVE 999.99 TO WS-VARIANCE-PCT
+000636         END-COMPUTE
+000637     END-IF.
+000638
+000639     IF WS-TOLERANCE-PCT-PARM > ZERO
+000640         COMPUTE WS-EFFECTIVE-TOLERANCE ROUNDED =
+000641             CONTROLL-NUM * WS-TOLERANCE-PCT-PARM / 100
+000642             ON SIZE ERROR
+000643                 DISPLAY "WARNING: TOLERANCE PCT OVERFLOWED, "
+000644                     "USING ABSOLUTE TOLERANCE"
+000645                 MOVE WS-TOLERANCE TO WS-EFFECTIVE-TOLERANCE
+000646         END-COMPUTE
+000647     ELSE
+000648         MOVE WS-TOLERANCE TO WS-EFFECTIVE-TOLERANCE
+000649     END-IF.
+000650 
+000651     IF WS-VARIANCE = ZERO
+000652         MOVE "EQUAL TO" TO WS-RESULT-TEXT
+000653         ADD 1 TO WS-EQUAL-COUNT
+000654     ELSE
+000655         IF WS-EFFECTIVE-TOLERANCE > ZERO
+000656             AND WS-ABS-VARIANCE <= WS-EFFECTIVE-TOLERANCE
+000657             MOVE "WITHIN TOLERANCE" TO WS-RESULT-TEXT
+000658             ADD 1 TO WS-TOLERANCE-COUNT
+000659         ELSE
+000660             IF NUM > CONTROLL-NUM THEN
+000661                 MOVE "GREATER THEN" TO WS-RESULT-TEXT
+000662                 ADD 1 TO WS-GREATER-COUNT
+000663             ELSE
+000664                 MOVE "LESS THEN" TO WS-RESULT-TEXT
+000665                 ADD 1 TO WS-LESS-COUNT
+000666             END-IF
+000667         END-IF
+000668     END-IF.
+000669
+000670     ADD 1 TO WS-TOTAL-COUNT.
+000671     ADD NUM TO WS-NUM-GRAND-TOTAL.
+000672
+000673 4000-WRITE-AUDIT-RECORD.
+000674     ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+000675     MOVE WS-CDT-DATE TO WS-AUDIT-DATE.
+000676     ACCEPT WS-CDT-TIME FROM TIME.
+000677     MOVE WS-CDT-HHMMSS TO WS-AUDIT-TIME.
+000678
+000679     MOVE WS-AUDIT-TIMESTAMP TO AL-TIMESTAMP.
+000680     MOVE WS-CURRENT-ACCOUNT-CODE TO AL-ACCOUNT-CODE.
+000681     MOVE NUM                TO AL-NUM.
+000682     MOVE CONTROLL-NUM        TO AL-CONTROLL-NUM.
+000683     MOVE WS-VARIANCE-DISPLAY TO AL-VARIANCE.
+000684     MOVE WS-RESULT-TEXT      TO AL-RESULT-TEXT.
+000685
+000686     WRITE AUDIT-RECORD.
+000687     IF WS-AUDIT-STATUS NOT = "00"
+000688         DISPLAY "ERROR WRITING AUDITLOG, FILE STATUS: "
+000689             WS-AUDIT-STATUS
+000690     END-IF.
