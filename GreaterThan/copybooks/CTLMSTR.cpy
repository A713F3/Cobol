@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  CONTROLL-MASTER RECORD LAYOUT
+      *  ONE ENTRY PER ACCOUNT/ITEM CODE, HOLDING THE CONTROL NUMBER
+      *  GREATER MATCHES TRANSACTIONS AGAINST INSTEAD OF AN INTERACTIVE
+      *  ACCEPT OF CONTROLL-NUM.
+      ******************************************************************
+       01  CONTROLL-MASTER-RECORD.
+           05  CM-ACCOUNT-CODE         PIC X(8).
+           05  CM-CONTROLL-NUM         PIC 9(10).
