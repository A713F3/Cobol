@@ -0,0 +1,42 @@
+//GREATER  JOB (ACCTNO),'GREATER BATCH RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* SORT THE RAW TRANSACTION FILE BY ACCOUNT CODE (THE KEY USED *
+//* TO LOOK UP THE CONTROL NUMBER IN CTLMSTR) BEFORE GREATER     *
+//* RUNS, SO THE COMPARISON REPORT AND CHECKPOINT SEQUENCE COME *
+//* OUT IN ACCOUNT ORDER.                                        *
+//*-------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=GREATER.BATCH.TRANIN,DISP=SHR
+//SORTOUT  DD  DSN=GREATER.BATCH.TRANSORT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*-------------------------------------------------------------*
+//* RUN GREATER IN BATCH MODE AGAINST THE SORTED TRANSACTIONS.  *
+//* PASS "RESTART" AS A SECOND PARM TOKEN TO RESUME FROM THE    *
+//* LAST ENTRY WRITTEN TO CHKPT BY A PRIOR ABENDED RUN.         *
+//*-------------------------------------------------------------*
+//GREATSTP EXEC PGM=GREATER,PARM='BATCH',COND=(0,NE,SORTSTEP)
+//BATCHIN  DD  DSN=GREATER.BATCH.TRANSORT,DISP=(OLD,DELETE)
+//BATCHRPT DD  DSN=GREATER.BATCH.RPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//AUDITLOG DD  DSN=GREATER.BATCH.AUDITLOG,DISP=MOD
+//CTLMSTR  DD  DSN=GREATER.BATCH.CTLMSTR,DISP=SHR
+//BATCHREJ DD  DSN=GREATER.BATCH.REJFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPT    DD  DSN=GREATER.BATCH.CHKPT,DISP=(MOD,CATLG,CATLG)
+//BATCHCSV DD  DSN=GREATER.BATCH.CSVEXTR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
